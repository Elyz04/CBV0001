@@ -5,8 +5,8 @@
 000000*    SYSTEM NAME    :            INPUT VALIDATION SAMPLE
 000000*    PROGRAM-ID     :            CBV0001V01
 000000*    JOB NAME       :            CBV0001V01
-000000*    INPUT          :            CONSOLE INPUT
-000000*    OUTPUT         :            CONSOLE MESSAGE
+000000*    INPUT          :            INFILE（夜間投入データファイル）
+000000*    OUTPUT         :            OUTFILE（チェック結果ファイル）
 000000*    AFFECT TABLE   :            N/A
 000000*    CBV126836217   :            未入力チェック
 000000*    CBV384920561   :            桁数チェック（1～5桁）
@@ -18,30 +18,171 @@
 000000*/-------------------------------------------------------------/*
 000000*    UPDATE         :
 000000*        2026/02/06 : 初版作成
+000000*        2026/08/08 : バッチファイル入出力化（夜間一括処理対応）
+000000*        2026/08/08 : 監査ログファイル出力を追加
+000000*        2026/08/08 : 制御合計サマリ出力を追加
+000000*        2026/08/08 : 桁数パラメタの外部ファイル化（CBV0001-INIT-WS結線）
+000000*        2026/08/08 : マスタファイルとの照合チェックを追加
+000000*        2026/08/08 : チェックポイント／リスタート機能を追加
+000000*        2026/08/08 : エラーレコードのリジェクトファイル出力を追加
+000000*        2026/08/08 : 符号付き小数（金額）チェックモードを追加
+000000*        2026/08/08 : JCLバッチ連携のためリターンコード設定を追加
+000000*        2026/08/08 : レビュー指摘対応（桁数・小数・ファイル
+000000*                     オープン・マスタ未存在時の整合性を修正）
+000000*        2026/08/08 : レビュー再指摘対応（マスタ有無フラグの
+000000*                     独立化、チェックポイント出力のステータス
+000000*                     チェックを追加）
+000000*        2026/08/08 : レビュー第三回指摘対応（チェックポイント
+000000*                     間隔を1件毎に変更し二重記録を防止、パラメタ
+000000*                     ファイルの上下限逆転チェックとクローズ漏れを
+000000*                     修正、入力ファイルオープン失敗時のリターン
+000000*                     コード設定を追加）
 000000*/-------------------------------------------------------------/*
+000000 ENVIRONMENT                     DIVISION.
+000000 INPUT-OUTPUT                    SECTION.
+000000 FILE-CONTROL.
+000000     SELECT BATCH-IN-FILE        ASSIGN TO "INFILE"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-INFILE-STATUS.
+000000     SELECT BATCH-OUT-FILE       ASSIGN TO "OUTFILE"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-OUTFILE-STATUS.
+000000     SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-AUDITLOG-STATUS.
+000000     SELECT OPTIONAL PARM-FILE       ASSIGN TO "PARMFILE"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-PARMFILE-STATUS.
+000000     SELECT OPTIONAL MASTER-FILE     ASSIGN TO "MSTFILE"
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS RANDOM
+000000         RECORD KEY IS MSTR-CODE
+000000         FILE STATUS IS WS-MSTFILE-STATUS.
+000000     SELECT OPTIONAL CKPT-FILE       ASSIGN TO "CKPTFILE"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-CKPTFILE-STATUS.
+000000     SELECT OPTIONAL REJECT-FILE     ASSIGN TO "REJFILE"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-REJFILE-STATUS.
 000000 DATA                            DIVISION.
+000000 FILE                            SECTION.
+000000*/-------------------------------------------------------------/*
+000000*  入力ファイル（夜間一括投入データ）
+000000*/-------------------------------------------------------------/*
+000000 FD  BATCH-IN-FILE.
+000000 01  BATCH-IN-RECORD              PIC X(200).
+000000*/-------------------------------------------------------------/*
+000000*  出力ファイル（チェック結果）
+000000*/-------------------------------------------------------------/*
+000000 FD  BATCH-OUT-FILE.
+000000 01  BATCH-OUT-RECORD.
+000000     03 OUT-DATA                 PIC X(200).
+000000     03 OUT-RESULT-CODE          PIC 9(01).
+000000*/-------------------------------------------------------------/*
+000000*  監査ログファイル（全件の判定結果を記録）
+000000*/-------------------------------------------------------------/*
+000000 FD  AUDIT-LOG-FILE.
+000000 01  AUDIT-LOG-RECORD.
+000000     03 AUDIT-TIMESTAMP          PIC X(21).
+000000     03 AUDIT-RAW-DATA           PIC X(200).
+000000     03 AUDIT-RESULT-CODE        PIC 9(01).
+000000     03 AUDIT-RESULT-DESC        PIC X(30).
+000000*/-------------------------------------------------------------/*
+000000*  パラメタファイル（桁数チェック等の実行時パラメタ）
+000000*/-------------------------------------------------------------/*
+000000 FD  PARM-FILE.
+000000 01  PARM-RECORD.
+000000     03 PARM-MIN-LENGTH          PIC 9(02).
+000000     03 PARM-MAX-LENGTH          PIC 9(02).
+000000     03 PARM-CHECK-MODE          PIC X(01).
+000000*/-------------------------------------------------------------/*
+000000*  マスタファイル（有効コードの照合マスタ）
+000000*/-------------------------------------------------------------/*
+000000 FD  MASTER-FILE.
+000000 01  MASTER-RECORD.
+000000     03 MSTR-CODE                PIC 9(09).
+000000     03 MSTR-DESC                PIC X(30).
+000000*/-------------------------------------------------------------/*
+000000*  チェックポイントファイル（リスタート用）
+000000*/-------------------------------------------------------------/*
+000000 FD  CKPT-FILE.
+000000 01  CKPT-RECORD.
+000000     03 CKPT-REC-NUM             PIC 9(07).
+000000     03 CKPT-TOT-PROCESSED       PIC 9(07).
+000000     03 CKPT-TOT-PASSED          PIC 9(07).
+000000     03 CKPT-TOT-FAIL-NUL        PIC 9(07).
+000000     03 CKPT-TOT-FAIL-LEN        PIC 9(07).
+000000     03 CKPT-TOT-FAIL-NUM        PIC 9(07).
+000000     03 CKPT-TOT-FAIL-NOTFOUND   PIC 9(07).
+000000     03 CKPT-TOT-FAIL-DEC        PIC 9(07).
+000000*/-------------------------------------------------------------/*
+000000*  リジェクトファイル（エラーレコードの退避）
+000000*/-------------------------------------------------------------/*
+000000 FD  REJECT-FILE.
+000000 01  REJECT-RECORD.
+000000     03 REJ-RAW-DATA             PIC X(200).
+000000     03 REJ-RESULT-CODE          PIC 9(01).
+000000     03 REJ-RESULT-DESC          PIC X(30).
 000000 WORKING-STORAGE                 SECTION.
 000000*/-------------------------------------------------------------/*
-000000*  ホスト変数                                                    
-000000*/-------------------------------------------------------------/*     
+000000*  ホスト変数
+000000*/-------------------------------------------------------------/*
 000000 01 WS-VARIABLES.
 000000    03 WS-RAW-DATA               PIC X(200).
-000000    03 WS-DATA                   PIC X(05).
-000000    03 WS-TEMP                   PIC X(05).
-000000    03 WS-NUM-VALUE              PIC 9(05).
+000000    03 WS-DATA                   PIC X(09).
+000000    03 WS-TEMP                   PIC X(09).
+000000    03 WS-NUM-VALUE              PIC 9(09).
 000000    03 WS-LEN                    PIC 9(02).
+000000    03 WS-EOF-FLG                PIC X(01) VALUE 'N'.
+000000       88 WS-EOF                           VALUE 'Y'.
+000000    03 WS-MSTFILE-AVAIL-FLG      PIC X(01) VALUE 'N'.
+000000       88 WS-MSTFILE-AVAIL                 VALUE 'Y'.
+000000    03 WS-TIMESTAMP              PIC X(21).
+000000    03 WS-RESULT-DESC            PIC X(30).
+000000    03 WS-REC-NUM                PIC 9(07) VALUE 0.
+000000    03 WS-SKIP-COUNT             PIC 9(07) VALUE 0.
+000000    03 WS-DEC-TEMP               PIC X(10).
+000000    03 WS-DEC-VALUE              PIC S9(5)V99.
+000000*/-------------------------------------------------------------/*
+000000*  ファイル状態キー
+000000*/-------------------------------------------------------------/*
+000000 01 WS-FILE-STATUS.
+000000    03 WS-INFILE-STATUS          PIC X(02).
+000000    03 WS-OUTFILE-STATUS         PIC X(02).
+000000    03 WS-AUDITLOG-STATUS        PIC X(02).
+000000    03 WS-PARMFILE-STATUS        PIC X(02).
+000000    03 WS-MSTFILE-STATUS         PIC X(02).
+000000    03 WS-CKPTFILE-STATUS        PIC X(02).
+000000    03 WS-REJFILE-STATUS         PIC X(02).
+000000*/-------------------------------------------------------------/*
+000000*  制御合計カウンタ
+000000*/-------------------------------------------------------------/*
+000000 01 WS-TOTALS.
+000000    03 WS-TOT-PROCESSED          PIC 9(07) VALUE 0.
+000000    03 WS-TOT-PASSED             PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-NUL           PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-LEN           PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-NUM           PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-NOTFOUND      PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-DEC           PIC 9(07) VALUE 0.
+000000*/-------------------------------------------------------------/*
+000000*  定数定義
 000000*/-------------------------------------------------------------/*
-000000*  定数定義                                                      
-000000*/-------------------------------------------------------------/*     
 000000 01 CST-VARIABLES.
 000000    03 CST-LOOP-FLG              PIC X(01) VALUE 'N'.
 000000    03 CST-MIN-LENGTH            PIC 9(02) VALUE 1.
 000000    03 CST-MAX-LENGTH            PIC 9(02) VALUE 5.
+000000    03 CST-CKPT-INTERVAL         PIC 9(05) VALUE 1.
+000000    03 CST-CHECK-MODE            PIC X(01) VALUE 'N'.
+000000       88 CST-MODE-NUM                     VALUE 'N'.
+000000       88 CST-MODE-DEC                     VALUE 'D'.
 000000    03 CST-RESULT-CODE           PIC 9(01) VALUE 0.
 000000       88 CST-SUCCESS                      VALUE 0.
 000000       88 CST-ERR-NUL                      VALUE 1.
 000000       88 CST-ERR-LEN                      VALUE 2.
 000000       88 CST-ERR-NUM                      VALUE 3.
+000000       88 CST-ERR-NOTFOUND                 VALUE 4.
+000000       88 CST-ERR-DEC                      VALUE 5.
 000000*/-------------------------------------------------------------/*
 000000 PROCEDURE                       DIVISION.
 000000*/-------------------------------------------------------------/*
@@ -51,29 +192,250 @@
 000000*            入力チェック処理呼出
 000000*/-------------------------------------------------------------/*
 000000 CBV0001-CTL-MAIN.
-000000     PERFORM UNTIL CST-LOOP-FLG = 'Y'
+000000     PERFORM CBV0001-INIT-WS.
+000000     PERFORM CBV0001-OPEN-FILES.
+000000     IF NOT WS-EOF
+000000         READ BATCH-IN-FILE INTO WS-RAW-DATA
+000000             AT END
+000000                 SET WS-EOF      TO TRUE
+000000         END-READ
+000000     END-IF.
+000000     PERFORM UNTIL WS-EOF
 000000         MOVE 'Y'                TO CST-LOOP-FLG
 000000         MOVE 0                  TO CST-RESULT-CODE
-000000         DISPLAY ' Input value (1 to 5 digits) : '
-000000         WITH NO ADVANCING
-000000         ACCEPT WS-RAW-DATA
 000000         PERFORM CBV0001-CAS-NUL
 000000         IF CST-LOOP-FLG = 'Y'
 000000             PERFORM CBV0001-CAS-LEN
 000000         END-IF
 000000         IF CST-LOOP-FLG = 'Y'
-000000             PERFORM CBV0001-CAS-NUM
+000000             EVALUATE TRUE
+000000                 WHEN CST-MODE-DEC
+000000                     PERFORM CBV0001-CAS-DEC
+000000                 WHEN OTHER
+000000                     PERFORM CBV0001-CAS-NUM
+000000             END-EVALUATE
+000000         END-IF
+000000         IF CST-LOOP-FLG = 'Y' AND CST-MODE-NUM
+000000                             AND WS-MSTFILE-AVAIL
+000000             PERFORM CBV0001-CAS-XREF
+000000         END-IF
+000000         IF CST-LOOP-FLG = 'Y'
+000000             PERFORM CBV0001-DISP-RESULT
 000000         END-IF
+000000         PERFORM CBV0001-UPDATE-TOTALS
+000000         ADD 1 TO WS-REC-NUM
+000000         IF FUNCTION MOD(WS-REC-NUM, CST-CKPT-INTERVAL) = 0
+000000             PERFORM CBV0001-WRITE-CKPT
+000000         END-IF
+000000         READ BATCH-IN-FILE INTO WS-RAW-DATA
+000000             AT END
+000000                 SET WS-EOF      TO TRUE
+000000         END-READ
 000000     END-PERFORM.
-000000     PERFORM CBV0001-DISP-RESULT.
+000000     PERFORM CBV0001-PRINT-TOTALS.
+000000     PERFORM CBV0001-RESET-CKPT.
+000000     PERFORM CBV0001-CLOSE-FILES.
+000000     IF WS-TOT-PROCESSED = WS-TOT-PASSED
+000000         MOVE 0                  TO RETURN-CODE
+000000     ELSE
+000000         MOVE 4                  TO RETURN-CODE
+000000     END-IF.
 000000     STOP RUN.
 000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-OPEN-FILES
+000000* OVERVIEW : ファイルオープン処理
+000000*            入出力ファイルのオープン
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-OPEN-FILES.
+000000     OPEN INPUT  BATCH-IN-FILE.
+000000     IF WS-INFILE-STATUS NOT = '00'
+000000         DISPLAY 'CBV0001V01: INPUT FILE OPEN FAILED - STATUS='
+000000                 WS-INFILE-STATUS
+000000         MOVE 8                  TO RETURN-CODE
+000000         STOP RUN
+000000     END-IF.
+000000     OPEN EXTEND BATCH-OUT-FILE.
+000000     IF WS-OUTFILE-STATUS NOT = '00'
+000000         OPEN OUTPUT BATCH-OUT-FILE
+000000     END-IF.
+000000     OPEN EXTEND AUDIT-LOG-FILE.
+000000     IF WS-AUDITLOG-STATUS NOT = '00'
+000000         OPEN OUTPUT AUDIT-LOG-FILE
+000000     END-IF.
+000000     OPEN EXTEND REJECT-FILE.
+000000     IF WS-REJFILE-STATUS NOT = '00'
+000000         OPEN OUTPUT REJECT-FILE
+000000     END-IF.
+000000     OPEN INPUT  MASTER-FILE.
+000000     IF WS-MSTFILE-STATUS = '00'
+000000         SET WS-MSTFILE-AVAIL    TO TRUE
+000000     ELSE
+000000         DISPLAY 'CBV0001V01: MASTER FILE NOT AVAILABLE -'
+000000                 ' XREF CHECK SKIPPED'
+000000     END-IF.
+000000     IF WS-REC-NUM > 0
+000000         PERFORM CBV0001-SKIP-PROCESSED
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-SKIP-PROCESSED
+000000* OVERVIEW : リスタート時の処理済みレコード読み飛ばし処理
+000000*            チェックポイントの件数分だけ入力ファイルを空読み
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-SKIP-PROCESSED.
+000000     MOVE 1                      TO WS-SKIP-COUNT.
+000000     PERFORM UNTIL WS-SKIP-COUNT > WS-REC-NUM OR WS-EOF
+000000         READ BATCH-IN-FILE INTO WS-RAW-DATA
+000000             AT END
+000000                 SET WS-EOF      TO TRUE
+000000         END-READ
+000000         ADD 1 TO WS-SKIP-COUNT
+000000     END-PERFORM.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-CLOSE-FILES
+000000* OVERVIEW : ファイルクローズ処理
+000000*            入出力ファイルのクローズ
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-CLOSE-FILES.
+000000     CLOSE BATCH-IN-FILE.
+000000     CLOSE BATCH-OUT-FILE.
+000000     CLOSE AUDIT-LOG-FILE.
+000000     CLOSE REJECT-FILE.
+000000     CLOSE MASTER-FILE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-UPDATE-TOTALS
+000000* OVERVIEW : 制御合計カウンタ更新処理
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-UPDATE-TOTALS.
+000000     ADD 1 TO WS-TOT-PROCESSED.
+000000     EVALUATE TRUE
+000000         WHEN CST-SUCCESS
+000000             ADD 1 TO WS-TOT-PASSED
+000000         WHEN CST-ERR-NUL
+000000             ADD 1 TO WS-TOT-FAIL-NUL
+000000         WHEN CST-ERR-LEN
+000000             ADD 1 TO WS-TOT-FAIL-LEN
+000000         WHEN CST-ERR-NUM
+000000             ADD 1 TO WS-TOT-FAIL-NUM
+000000         WHEN CST-ERR-NOTFOUND
+000000             ADD 1 TO WS-TOT-FAIL-NOTFOUND
+000000         WHEN CST-ERR-DEC
+000000             ADD 1 TO WS-TOT-FAIL-DEC
+000000         WHEN OTHER
+000000             CONTINUE
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-PRINT-TOTALS
+000000* OVERVIEW : 制御合計サマリ出力処理
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-PRINT-TOTALS.
+000000     DISPLAY ' ====================================== '.
+000000     DISPLAY ' CBV0001V01 CONTROL TOTALS               '.
+000000     DISPLAY ' ====================================== '.
+000000     DISPLAY ' RECORDS PROCESSED    : ' WS-TOT-PROCESSED.
+000000     DISPLAY ' RECORDS PASSED       : ' WS-TOT-PASSED.
+000000     DISPLAY ' FAILED - BLANK INPUT : ' WS-TOT-FAIL-NUL.
+000000     DISPLAY ' FAILED - LENGTH      : ' WS-TOT-FAIL-LEN.
+000000     DISPLAY ' FAILED - NON-NUMERIC : ' WS-TOT-FAIL-NUM.
+000000     DISPLAY ' FAILED - NOT ON FILE : ' WS-TOT-FAIL-NOTFOUND.
+000000     DISPLAY ' FAILED - BAD DECIMAL : ' WS-TOT-FAIL-DEC.
+000000     DISPLAY ' ====================================== '.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-WRITE-CKPT
+000000* OVERVIEW : チェックポイント出力処理
+000000*            処理済み件数と制御合計をチェックポイントファイルへ記録
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-WRITE-CKPT.
+000000     MOVE WS-REC-NUM             TO CKPT-REC-NUM.
+000000     MOVE WS-TOT-PROCESSED       TO CKPT-TOT-PROCESSED.
+000000     MOVE WS-TOT-PASSED          TO CKPT-TOT-PASSED.
+000000     MOVE WS-TOT-FAIL-NUL        TO CKPT-TOT-FAIL-NUL.
+000000     MOVE WS-TOT-FAIL-LEN        TO CKPT-TOT-FAIL-LEN.
+000000     MOVE WS-TOT-FAIL-NUM        TO CKPT-TOT-FAIL-NUM.
+000000     MOVE WS-TOT-FAIL-NOTFOUND   TO CKPT-TOT-FAIL-NOTFOUND.
+000000     MOVE WS-TOT-FAIL-DEC        TO CKPT-TOT-FAIL-DEC.
+000000     OPEN OUTPUT CKPT-FILE.
+000000     IF WS-CKPTFILE-STATUS = '00'
+000000         WRITE CKPT-RECORD
+000000         CLOSE CKPT-FILE
+000000     ELSE
+000000         DISPLAY 'CBV0001V01: CHECKPOINT FILE OPEN FAILED -'
+000000                 ' CHECKPOINT NOT WRITTEN'
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-RESET-CKPT
+000000* OVERVIEW : チェックポイント初期化処理
+000000*            正常終了時にチェックポイントファイルをクリア
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-RESET-CKPT.
+000000     MOVE ZEROS                  TO CKPT-RECORD.
+000000     OPEN OUTPUT CKPT-FILE.
+000000     IF WS-CKPTFILE-STATUS = '00'
+000000         WRITE CKPT-RECORD
+000000         CLOSE CKPT-FILE
+000000     ELSE
+000000         DISPLAY 'CBV0001V01: CHECKPOINT FILE OPEN FAILED -'
+000000                 ' RESET NOT WRITTEN'
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
 000000* MODULE   : CBV0001-INIT-WS
 000000* OVERVIEW : ワーク変数初期化処理
 000000*            作業領域初期化
 000000*/-------------------------------------------------------------/*
 000000 CBV0001-INIT-WS.
-000000     INITIALIZE WS-VARIABLES.         
+000000     INITIALIZE WS-VARIABLES.
+000000     MOVE 1                      TO CST-MIN-LENGTH.
+000000     MOVE 5                      TO CST-MAX-LENGTH.
+000000     MOVE 'N'                    TO CST-CHECK-MODE.
+000000     OPEN INPUT PARM-FILE.
+000000     IF WS-PARMFILE-STATUS = '00'
+000000         READ PARM-FILE
+000000             AT END
+000000                 CONTINUE
+000000             NOT AT END
+000000                 IF PARM-MIN-LENGTH > PARM-MAX-LENGTH
+000000                     DISPLAY 'CBV0001V01: PARM FILE MIN-LENGTH'
+000000                             ' > MAX-LENGTH - DEFAULTS RETAINED'
+000000                 ELSE
+000000                     MOVE PARM-MIN-LENGTH TO CST-MIN-LENGTH
+000000                     MOVE PARM-MAX-LENGTH TO CST-MAX-LENGTH
+000000                 END-IF
+000000                 IF PARM-CHECK-MODE NOT = SPACE
+000000                     MOVE PARM-CHECK-MODE TO CST-CHECK-MODE
+000000                 END-IF
+000000         END-READ
+000000     END-IF.
+000000     CLOSE PARM-FILE.
+000000     IF CST-MAX-LENGTH > 9
+000000         MOVE 9                  TO CST-MAX-LENGTH
+000000     END-IF.
+000000     IF CST-MODE-DEC AND CST-MAX-LENGTH < 9
+000000         MOVE 9                  TO CST-MAX-LENGTH
+000000     END-IF.
+000000     OPEN INPUT CKPT-FILE.
+000000     IF WS-CKPTFILE-STATUS = '00'
+000000         READ CKPT-FILE
+000000             AT END
+000000                 CONTINUE
+000000             NOT AT END
+000000                 MOVE CKPT-REC-NUM           TO WS-REC-NUM
+000000                 MOVE CKPT-TOT-PROCESSED     TO WS-TOT-PROCESSED
+000000                 MOVE CKPT-TOT-PASSED        TO WS-TOT-PASSED
+000000                 MOVE CKPT-TOT-FAIL-NUL      TO WS-TOT-FAIL-NUL
+000000                 MOVE CKPT-TOT-FAIL-LEN      TO WS-TOT-FAIL-LEN
+000000                 MOVE CKPT-TOT-FAIL-NUM      TO WS-TOT-FAIL-NUM
+000000                 MOVE CKPT-TOT-FAIL-NOTFOUND
+000000                                     TO WS-TOT-FAIL-NOTFOUND
+000000                 MOVE CKPT-TOT-FAIL-DEC      TO WS-TOT-FAIL-DEC
+000000         END-READ
+000000     END-IF.
+000000     CLOSE CKPT-FILE.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*
 000000* MODULE   : CBV0001-CAS-NUL
@@ -137,22 +499,99 @@
 000000     END-IF.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-CAS-DEC
+000000* OVERVIEW : 符号付き小数チェック処理
+000000*            金額項目（符号付き小数）入力判定
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-CAS-DEC.
+000000     MOVE FUNCTION TRIM(WS-RAW-DATA)
+000000                                 TO WS-DEC-TEMP.
+000000     IF FUNCTION TEST-NUMVAL(WS-DEC-TEMP) = 0
+000000         COMPUTE WS-DEC-VALUE = FUNCTION NUMVAL(WS-DEC-TEMP)
+000000             ON SIZE ERROR
+000000                 MOVE 'N'            TO CST-LOOP-FLG
+000000                 SET CST-ERR-DEC     TO TRUE
+000000                 PERFORM CBV0001-DISP-RESULT
+000000         END-COMPUTE
+000000     ELSE
+000000         MOVE 'N'                TO CST-LOOP-FLG
+000000         SET CST-ERR-DEC         TO TRUE
+000000         PERFORM CBV0001-DISP-RESULT
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-CAS-XREF
+000000* OVERVIEW : マスタ照合チェック処理
+000000*            有効コードマスタとの突合判定
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-CAS-XREF.
+000000     MOVE WS-NUM-VALUE           TO MSTR-CODE.
+000000     READ MASTER-FILE
+000000         INVALID KEY
+000000             MOVE 'N'            TO CST-LOOP-FLG
+000000             SET CST-ERR-NOTFOUND TO TRUE
+000000             PERFORM CBV0001-DISP-RESULT
+000000     END-READ.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
 000000* MODULE   : CBV0001-DISP-RESULT
-000000* OVERVIEW : エラーメッセージ表示処理
-000000*            エラーコードに応じてメッセージを表示
+000000* OVERVIEW : チェック結果出力処理
+000000*            入力値とチェック結果コードを結果ファイルへ出力
 000000*/-------------------------------------------------------------/*
 000000 CBV0001-DISP-RESULT.
+000000     PERFORM CBV0001-SET-RESULT-DESC.
+000000     MOVE WS-RAW-DATA            TO OUT-DATA.
+000000     MOVE CST-RESULT-CODE        TO OUT-RESULT-CODE.
+000000     WRITE BATCH-OUT-RECORD.
+000000     PERFORM CBV0001-WRITE-AUDIT.
+000000     IF NOT CST-SUCCESS
+000000         PERFORM CBV0001-WRITE-REJECT
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-SET-RESULT-DESC
+000000* OVERVIEW : チェック結果メッセージ編集処理
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-SET-RESULT-DESC.
 000000     EVALUATE TRUE
 000000         WHEN CST-SUCCESS
-000000             DISPLAY ' PASS VALIDATION '
+000000             MOVE 'PASS VALIDATION'       TO WS-RESULT-DESC
 000000         WHEN CST-ERR-NUL
-000000             DISPLAY ' INPUT CANNOT BE BLANK '
+000000             MOVE 'INPUT CANNOT BE BLANK' TO WS-RESULT-DESC
 000000         WHEN CST-ERR-LEN
-000000             DISPLAY ' LENGTH MUST BE 1 TO 5 DIGITS '
+000000             MOVE 'LENGTH OUT OF RANGE'   TO WS-RESULT-DESC
 000000         WHEN CST-ERR-NUM
-000000             DISPLAY ' INPUT IS NOT NUMERIC '
+000000             MOVE 'INPUT IS NOT NUMERIC'  TO WS-RESULT-DESC
+000000         WHEN CST-ERR-NOTFOUND
+000000             MOVE 'CODE NOT ON MASTER'    TO WS-RESULT-DESC
+000000         WHEN CST-ERR-DEC
+000000             MOVE 'INPUT IS NOT DECIMAL'  TO WS-RESULT-DESC
 000000         WHEN OTHER
-000000             CONTINUE
+000000             MOVE SPACES                  TO WS-RESULT-DESC
 000000     END-EVALUATE.
 000000     EXIT.
-000000***************************************************************** 
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-WRITE-AUDIT
+000000* OVERVIEW : 監査ログ出力処理
+000000*            入力値・判定結果・タイムスタンプを監査ログへ記録
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-WRITE-AUDIT.
+000000     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+000000     MOVE WS-TIMESTAMP           TO AUDIT-TIMESTAMP.
+000000     MOVE WS-RAW-DATA            TO AUDIT-RAW-DATA.
+000000     MOVE CST-RESULT-CODE        TO AUDIT-RESULT-CODE.
+000000     MOVE WS-RESULT-DESC         TO AUDIT-RESULT-DESC.
+000000     WRITE AUDIT-LOG-RECORD.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-WRITE-REJECT
+000000* OVERVIEW : リジェクトファイル出力処理
+000000*            チェック不合格レコードを退避ファイルへ記録
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-WRITE-REJECT.
+000000     MOVE WS-RAW-DATA            TO REJ-RAW-DATA.
+000000     MOVE CST-RESULT-CODE        TO REJ-RESULT-CODE.
+000000     MOVE WS-RESULT-DESC         TO REJ-RESULT-DESC.
+000000     WRITE REJECT-RECORD.
+000000     EXIT.
+000000*****************************************************************
