@@ -5,10 +5,11 @@
 000000*    SYSTEM NAME    :            INPUT VALIDATION SAMPLE
 000000*    PROGRAM-ID     :            CBV0001V02
 000000*    JOB NAME       :            CBV0001V02
-000000*    INPUT          :            CONSOLE INPUT
-000000*    OUTPUT         :            CONSOLE MESSAGE
+000000*    INPUT          :            INFILE（夜間投入データファイル）
+000000*    OUTPUT         :            OUTFILE（チェック結果ファイル）
 000000*    AFFECT TABLE   :            N/A
 000000*    CBV517204896   :            英字チェック（A～Z, a～z）
+000000*    CBV209475638   :            英数字チェック（英字＋数字混在）
 000000*    CREATE DATE    :            2026/02/06
 000000*    UPDATE DATE    :            2026/02/06
 000000*    AUTHOR         :            Elyz04
@@ -16,8 +17,66 @@
 000000*/-------------------------------------------------------------/*
 000000*    UPDATE         :
 000000*        2026/02/06 : 初版作成
+000000*        2026/08/08 : 監査ログファイル出力を追加
+000000*        2026/08/08 : 制御合計サマリ出力を追加
+000000*        2026/08/08 : 桁数パラメタの外部ファイル化（CBV0001-INIT-WS追加）
+000000*        2026/08/08 : 英数字混在チェックモードを追加
+000000*        2026/08/08 : JCLバッチ連携のためリターンコード設定を追加
+000000*        2026/08/08 : バッチファイル入出力化（夜間一括処理対応）
+000000*        2026/08/08 : レビュー指摘対応（桁数パラメタの上限を
+000000*                     WS-DATAの実サイズにクランプ）
+000000*        2026/08/08 : レビュー第三回指摘対応（パラメタファイルの
+000000*                     上下限逆転チェックとクローズ漏れを修正、
+000000*                     チェックモードのスペース上書き防止、入力
+000000*                     ファイルオープン失敗時のリターンコード
+000000*                     設定を追加）
 000000*/-------------------------------------------------------------/*
+000000 ENVIRONMENT                     DIVISION.
+000000 INPUT-OUTPUT                    SECTION.
+000000 FILE-CONTROL.
+000000     SELECT BATCH-IN-FILE        ASSIGN TO "INFILE"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-INFILE-STATUS.
+000000     SELECT BATCH-OUT-FILE       ASSIGN TO "OUTFILE"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-OUTFILE-STATUS.
+000000     SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-AUDITLOG-STATUS.
+000000     SELECT OPTIONAL PARM-FILE       ASSIGN TO "PARMFILE"
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-PARMFILE-STATUS.
 000000 DATA                            DIVISION.
+000000 FILE                            SECTION.
+000000*/-------------------------------------------------------------/*
+000000*  入力ファイル（夜間一括投入データ）
+000000*/-------------------------------------------------------------/*
+000000 FD  BATCH-IN-FILE.
+000000 01  BATCH-IN-RECORD              PIC X(200).
+000000*/-------------------------------------------------------------/*
+000000*  出力ファイル（チェック結果）
+000000*/-------------------------------------------------------------/*
+000000 FD  BATCH-OUT-FILE.
+000000 01  BATCH-OUT-RECORD.
+000000     03 OUT-DATA                 PIC X(200).
+000000     03 OUT-RESULT-CODE          PIC 9(01).
+000000*/-------------------------------------------------------------/*
+000000*  監査ログファイル（全件の判定結果を記録）
+000000*/-------------------------------------------------------------/*
+000000 FD  AUDIT-LOG-FILE.
+000000 01  AUDIT-LOG-RECORD.
+000000     03 AUDIT-TIMESTAMP          PIC X(21).
+000000     03 AUDIT-RAW-DATA           PIC X(200).
+000000     03 AUDIT-RESULT-CODE        PIC 9(01).
+000000     03 AUDIT-RESULT-DESC        PIC X(30).
+000000*/-------------------------------------------------------------/*
+000000*  パラメタファイル（桁数チェック等の実行時パラメタ）
+000000*/-------------------------------------------------------------/*
+000000 FD  PARM-FILE.
+000000 01  PARM-RECORD.
+000000     03 PARM-MIN-LENGTH          PIC 9(02).
+000000     03 PARM-MAX-LENGTH          PIC 9(02).
+000000     03 PARM-CHECK-MODE          PIC X(01).
 000000 WORKING-STORAGE                 SECTION.
 000000*/-------------------------------------------------------------/*
 000000*  ホスト変数
@@ -27,6 +86,28 @@
 000000    03 WS-DATA                   PIC X(20).
 000000    03 WS-TEMP                   PIC X(20).
 000000    03 WS-LEN                    PIC 9(02).
+000000    03 WS-EOF-FLG                PIC X(01) VALUE 'N'.
+000000       88 WS-EOF                           VALUE 'Y'.
+000000    03 WS-TIMESTAMP              PIC X(21).
+000000    03 WS-RESULT-DESC            PIC X(30).
+000000*/-------------------------------------------------------------/*
+000000*  ファイル状態キー
+000000*/-------------------------------------------------------------/*
+000000 01 WS-FILE-STATUS.
+000000    03 WS-INFILE-STATUS          PIC X(02).
+000000    03 WS-OUTFILE-STATUS         PIC X(02).
+000000    03 WS-AUDITLOG-STATUS        PIC X(02).
+000000    03 WS-PARMFILE-STATUS        PIC X(02).
+000000*/-------------------------------------------------------------/*
+000000*  制御合計カウンタ
+000000*/-------------------------------------------------------------/*
+000000 01 WS-TOTALS.
+000000    03 WS-TOT-PROCESSED          PIC 9(07) VALUE 0.
+000000    03 WS-TOT-PASSED             PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-NUL           PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-LEN           PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-ALPHA         PIC 9(07) VALUE 0.
+000000    03 WS-TOT-FAIL-ALNUM         PIC 9(07) VALUE 0.
 000000*/-------------------------------------------------------------/*
 000000*  定数定義
 000000*/-------------------------------------------------------------/*
@@ -34,11 +115,15 @@
 000000    03 CST-LOOP-FLG              PIC X(01) VALUE 'N'.
 000000    03 CST-MIN-LENGTH            PIC 9(02) VALUE 1.
 000000    03 CST-MAX-LENGTH            PIC 9(02) VALUE 5.
+000000    03 CST-CHECK-MODE            PIC X(01) VALUE 'A'.
+000000       88 CST-MODE-ALPHA                   VALUE 'A'.
+000000       88 CST-MODE-ALNUM                   VALUE 'X'.
 000000    03 CST-RESULT-CODE           PIC 9(01).
 000000       88 CST-SUCCESS                      VALUE 0.
 000000       88 CST-ERR-ALPHA                    VALUE 1.
 000000       88 CST-ERR-NUL                      VALUE 2.
 000000       88 CST-ERR-LEN                      VALUE 3.
+000000       88 CST-ERR-ALNUM                    VALUE 4.
 000000*/-------------------------------------------------------------/*
 000000 PROCEDURE                       DIVISION.
 000000*/-------------------------------------------------------------/*
@@ -46,39 +131,154 @@
 000000* OVERVIEW : メイン処理
 000000*/-------------------------------------------------------------*
 000000 CBV0001-CTL-MAIN.
-000000     MOVE 'N'                    TO CST-LOOP-FLG.
-000000     PERFORM UNTIL CST-LOOP-FLG = 'Y'
+000000     PERFORM CBV0001-INIT-WS.
+000000     PERFORM CBV0001-OPEN-FILES.
+000000     READ BATCH-IN-FILE INTO WS-RAW-DATA
+000000         AT END
+000000             SET WS-EOF          TO TRUE
+000000     END-READ.
+000000     PERFORM UNTIL WS-EOF
+000000         MOVE 'Y'                TO CST-LOOP-FLG
 000000         MOVE 0                  TO CST-RESULT-CODE
-000000         DISPLAY ' INPUT ALPHABET VALUE : '
-000000         WITH NO ADVANCING
-000000         ACCEPT WS-RAW-DATA
 000000         PERFORM CBV0001-CAS-NUL
-000000         IF NOT CST-SUCCESS
-000000             PERFORM CBV0001-DISP-RESULT
-000000             CONTINUE
+000000         IF CST-LOOP-FLG = 'Y'
+000000             PERFORM CBV0001-CAS-LEN
 000000         END-IF
-000000         PERFORM CBV0001-CAS-LEN
-000000         IF NOT CST-SUCCESS
-000000             PERFORM CBV0001-DISP-RESULT
-000000             CONTINUE
+000000         IF CST-LOOP-FLG = 'Y'
+000000             EVALUATE TRUE
+000000                 WHEN CST-MODE-ALNUM
+000000                     PERFORM CBV0001-CAS-ALNUM
+000000                 WHEN OTHER
+000000                     PERFORM CBV0001-CAS-ALPHA
+000000             END-EVALUATE
 000000         END-IF
-000000         PERFORM CBV0001-CAS-ALPHA
-000000         IF NOT CST-SUCCESS
+000000         IF CST-LOOP-FLG = 'Y'
 000000             PERFORM CBV0001-DISP-RESULT
-000000             CONTINUE
 000000         END-IF
-000000         MOVE 'Y'                TO CST-LOOP-FLG
-000000         PERFORM CBV0001-DISP-RESULT
+000000         PERFORM CBV0001-UPDATE-TOTALS
+000000         READ BATCH-IN-FILE INTO WS-RAW-DATA
+000000             AT END
+000000                 SET WS-EOF      TO TRUE
+000000         END-READ
 000000     END-PERFORM.
+000000     PERFORM CBV0001-PRINT-TOTALS.
+000000     PERFORM CBV0001-CLOSE-FILES.
+000000     IF WS-TOT-PROCESSED = WS-TOT-PASSED
+000000         MOVE 0                  TO RETURN-CODE
+000000     ELSE
+000000         MOVE 4                  TO RETURN-CODE
+000000     END-IF.
 000000     STOP RUN.
 000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-OPEN-FILES
+000000* OVERVIEW : ファイルオープン処理
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-OPEN-FILES.
+000000     OPEN INPUT  BATCH-IN-FILE.
+000000     IF WS-INFILE-STATUS NOT = '00'
+000000         DISPLAY 'CBV0001V02: INPUT FILE OPEN FAILED - STATUS='
+000000                 WS-INFILE-STATUS
+000000         MOVE 8                  TO RETURN-CODE
+000000         STOP RUN
+000000     END-IF.
+000000     OPEN EXTEND BATCH-OUT-FILE.
+000000     IF WS-OUTFILE-STATUS NOT = '00'
+000000         OPEN OUTPUT BATCH-OUT-FILE
+000000     END-IF.
+000000     OPEN EXTEND AUDIT-LOG-FILE.
+000000     IF WS-AUDITLOG-STATUS NOT = '00'
+000000         OPEN OUTPUT AUDIT-LOG-FILE
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-CLOSE-FILES
+000000* OVERVIEW : ファイルクローズ処理
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-CLOSE-FILES.
+000000     CLOSE BATCH-IN-FILE.
+000000     CLOSE BATCH-OUT-FILE.
+000000     CLOSE AUDIT-LOG-FILE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-UPDATE-TOTALS
+000000* OVERVIEW : 制御合計カウンタ更新処理
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-UPDATE-TOTALS.
+000000     ADD 1 TO WS-TOT-PROCESSED.
+000000     EVALUATE TRUE
+000000         WHEN CST-SUCCESS
+000000             ADD 1 TO WS-TOT-PASSED
+000000         WHEN CST-ERR-NUL
+000000             ADD 1 TO WS-TOT-FAIL-NUL
+000000         WHEN CST-ERR-LEN
+000000             ADD 1 TO WS-TOT-FAIL-LEN
+000000         WHEN CST-ERR-ALPHA
+000000             ADD 1 TO WS-TOT-FAIL-ALPHA
+000000         WHEN CST-ERR-ALNUM
+000000             ADD 1 TO WS-TOT-FAIL-ALNUM
+000000         WHEN OTHER
+000000             CONTINUE
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-PRINT-TOTALS
+000000* OVERVIEW : 制御合計サマリ出力処理
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-PRINT-TOTALS.
+000000     DISPLAY ' ====================================== '.
+000000     DISPLAY ' CBV0001V02 CONTROL TOTALS               '.
+000000     DISPLAY ' ====================================== '.
+000000     DISPLAY ' RECORDS PROCESSED     : ' WS-TOT-PROCESSED.
+000000     DISPLAY ' RECORDS PASSED        : ' WS-TOT-PASSED.
+000000     DISPLAY ' FAILED - BLANK INPUT  : ' WS-TOT-FAIL-NUL.
+000000     DISPLAY ' FAILED - LENGTH       : ' WS-TOT-FAIL-LEN.
+000000     DISPLAY ' FAILED - NON-ALPHABET : ' WS-TOT-FAIL-ALPHA.
+000000     DISPLAY ' FAILED - NON-ALNUMERIC: ' WS-TOT-FAIL-ALNUM.
+000000     DISPLAY ' ====================================== '.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-INIT-WS
+000000* OVERVIEW : ワーク変数初期化処理
+000000*            桁数チェックパラメタのパラメタファイルからの読込
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-INIT-WS.
+000000     INITIALIZE WS-VARIABLES.
+000000     MOVE 1                      TO CST-MIN-LENGTH.
+000000     MOVE 5                      TO CST-MAX-LENGTH.
+000000     MOVE 'A'                    TO CST-CHECK-MODE.
+000000     OPEN INPUT PARM-FILE.
+000000     IF WS-PARMFILE-STATUS = '00'
+000000         READ PARM-FILE
+000000             AT END
+000000                 CONTINUE
+000000             NOT AT END
+000000                 IF PARM-MIN-LENGTH > PARM-MAX-LENGTH
+000000                     DISPLAY 'CBV0001V02: PARM FILE MIN-LENGTH'
+000000                             ' > MAX-LENGTH - DEFAULTS RETAINED'
+000000                 ELSE
+000000                     MOVE PARM-MIN-LENGTH TO CST-MIN-LENGTH
+000000                     MOVE PARM-MAX-LENGTH TO CST-MAX-LENGTH
+000000                 END-IF
+000000                 IF PARM-CHECK-MODE NOT = SPACE
+000000                     MOVE PARM-CHECK-MODE TO CST-CHECK-MODE
+000000                 END-IF
+000000         END-READ
+000000     END-IF.
+000000     CLOSE PARM-FILE.
+000000     IF CST-MAX-LENGTH > 20
+000000         MOVE 20                 TO CST-MAX-LENGTH
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
 000000* MODULE   : CBV0001-CAS-NUL
 000000* CASE-ID  : CBV517204801
 000000* OVERVIEW : 未入力チェック処理
 000000*/-------------------------------------------------------------/*
 000000 CBV0001-CAS-NUL.
 000000     IF FUNCTION TRIM(WS-RAW-DATA) = SPACES
+000000         MOVE 'N'                TO CST-LOOP-FLG
 000000         SET CST-ERR-NUL         TO TRUE
+000000         PERFORM CBV0001-DISP-RESULT
 000000     END-IF.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*
@@ -91,7 +291,57 @@
 000000     IF WS-DATA IS ALPHABETIC
 000000         CONTINUE
 000000     ELSE
-000000         SET CST-ERR-ALPHA       TO TRUE 
+000000         MOVE 'N'                TO CST-LOOP-FLG
+000000         SET CST-ERR-ALPHA       TO TRUE
+000000         PERFORM CBV0001-DISP-RESULT
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-CAS-ALNUM
+000000* CASE-ID  : CBV209475638
+000000* OVERVIEW : 英数字チェック処理
+000000*            英字と数字の混在（英数字コード）を許可
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-CAS-ALNUM.
+000000     MOVE WS-DATA                TO WS-TEMP
+000000     INSPECT WS-TEMP
+000000         REPLACING ALL '0' BY SPACE  ALL '1' BY SPACE
+000000                   ALL '2' BY SPACE  ALL '3' BY SPACE
+000000                   ALL '4' BY SPACE  ALL '5' BY SPACE
+000000                   ALL '6' BY SPACE  ALL '7' BY SPACE
+000000                   ALL '8' BY SPACE  ALL '9' BY SPACE
+000000                   ALL 'A' BY SPACE  ALL 'B' BY SPACE
+000000                   ALL 'C' BY SPACE  ALL 'D' BY SPACE
+000000                   ALL 'E' BY SPACE  ALL 'F' BY SPACE
+000000                   ALL 'G' BY SPACE  ALL 'H' BY SPACE
+000000                   ALL 'I' BY SPACE  ALL 'J' BY SPACE
+000000                   ALL 'K' BY SPACE  ALL 'L' BY SPACE
+000000                   ALL 'M' BY SPACE  ALL 'N' BY SPACE
+000000                   ALL 'O' BY SPACE  ALL 'P' BY SPACE
+000000                   ALL 'Q' BY SPACE  ALL 'R' BY SPACE
+000000                   ALL 'S' BY SPACE  ALL 'T' BY SPACE
+000000                   ALL 'U' BY SPACE  ALL 'V' BY SPACE
+000000                   ALL 'W' BY SPACE  ALL 'X' BY SPACE
+000000                   ALL 'Y' BY SPACE  ALL 'Z' BY SPACE
+000000                   ALL 'a' BY SPACE  ALL 'b' BY SPACE
+000000                   ALL 'c' BY SPACE  ALL 'd' BY SPACE
+000000                   ALL 'e' BY SPACE  ALL 'f' BY SPACE
+000000                   ALL 'g' BY SPACE  ALL 'h' BY SPACE
+000000                   ALL 'i' BY SPACE  ALL 'j' BY SPACE
+000000                   ALL 'k' BY SPACE  ALL 'l' BY SPACE
+000000                   ALL 'm' BY SPACE  ALL 'n' BY SPACE
+000000                   ALL 'o' BY SPACE  ALL 'p' BY SPACE
+000000                   ALL 'q' BY SPACE  ALL 'r' BY SPACE
+000000                   ALL 's' BY SPACE  ALL 't' BY SPACE
+000000                   ALL 'u' BY SPACE  ALL 'v' BY SPACE
+000000                   ALL 'w' BY SPACE  ALL 'x' BY SPACE
+000000                   ALL 'y' BY SPACE  ALL 'z' BY SPACE
+000000     IF FUNCTION TRIM(WS-TEMP) = SPACES
+000000         CONTINUE
+000000     ELSE
+000000         MOVE 'N'                TO CST-LOOP-FLG
+000000         SET CST-ERR-ALNUM       TO TRUE
+000000         PERFORM CBV0001-DISP-RESULT
 000000     END-IF.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*
@@ -106,10 +356,12 @@
 000000                        ).
 000000     IF WS-LEN < CST-MIN-LENGTH
 000000     OR WS-LEN > CST-MAX-LENGTH
+000000         MOVE 'N'                TO CST-LOOP-FLG
 000000         SET CST-ERR-LEN         TO TRUE
+000000         PERFORM CBV0001-DISP-RESULT
 000000     ELSE
 000000         MOVE WS-RAW-DATA(1:CST-MAX-LENGTH)
-000000                                 TO 
+000000                                 TO
 000000                            WS-DATA
 000000     END-IF.
 000000     EXIT.
@@ -118,17 +370,43 @@
 000000* OVERVIEW : 結果表示処理
 000000*/-------------------------------------------------------------/*
 000000 CBV0001-DISP-RESULT.
+000000     PERFORM CBV0001-SET-RESULT-DESC.
+000000     MOVE WS-RAW-DATA            TO OUT-DATA.
+000000     MOVE CST-RESULT-CODE        TO OUT-RESULT-CODE.
+000000     WRITE BATCH-OUT-RECORD.
+000000     PERFORM CBV0001-WRITE-AUDIT.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-SET-RESULT-DESC
+000000* OVERVIEW : チェック結果メッセージ編集処理
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-SET-RESULT-DESC.
 000000     EVALUATE TRUE
 000000         WHEN CST-SUCCESS
-000000             DISPLAY ' PASS VALIDATION '
+000000             MOVE 'PASS VALIDATION'       TO WS-RESULT-DESC
 000000         WHEN CST-ERR-NUL
-000000             DISPLAY ' INPUT CANNOT BE BLANK '
+000000             MOVE 'INPUT CANNOT BE BLANK' TO WS-RESULT-DESC
 000000         WHEN CST-ERR-LEN
-000000             DISPLAY ' LENGTH MUST BE 1 TO 5 '
+000000             MOVE 'LENGTH OUT OF RANGE'   TO WS-RESULT-DESC
 000000         WHEN CST-ERR-ALPHA
-000000             DISPLAY ' INPUT IS NOT ALPHABET '
+000000             MOVE 'INPUT IS NOT ALPHABET' TO WS-RESULT-DESC
+000000         WHEN CST-ERR-ALNUM
+000000             MOVE 'INPUT IS NOT ALPHANUMERIC' TO WS-RESULT-DESC
 000000         WHEN OTHER
-000000             CONTINUE
+000000             MOVE SPACES                  TO WS-RESULT-DESC
 000000     END-EVALUATE.
 000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000* MODULE   : CBV0001-WRITE-AUDIT
+000000* OVERVIEW : 監査ログ出力処理
+000000*            入力値・判定結果・タイムスタンプを監査ログへ記録
+000000*/-------------------------------------------------------------/*
+000000 CBV0001-WRITE-AUDIT.
+000000     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+000000     MOVE WS-TIMESTAMP           TO AUDIT-TIMESTAMP.
+000000     MOVE WS-RAW-DATA            TO AUDIT-RAW-DATA.
+000000     MOVE CST-RESULT-CODE        TO AUDIT-RESULT-CODE.
+000000     MOVE WS-RESULT-DESC         TO AUDIT-RESULT-DESC.
+000000     WRITE AUDIT-LOG-RECORD.
+000000     EXIT.
 000000*****************************************************************
