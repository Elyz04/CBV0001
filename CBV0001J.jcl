@@ -0,0 +1,60 @@
+//CBV0001J JOB (ACCTNO),'CBV0001 NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SYSTEM NAME  :  INPUT VALIDATION SAMPLE
+//* JOB NAME     :  CBV0001J
+//* OVERVIEW     :  CBV0001V01 (NUMERIC/DECIMAL CHECK) AND
+//*                 CBV0001V02 (ALPHA/ALNUM CHECK) NIGHTLY CHAIN
+//* CREATE DATE  :  2026/08/08
+//* AUTHOR       :  Elyz04
+//*--------------------------------------------------------------*
+//* UPDATE       :
+//*     2026/08/08 : INITIAL VERSION
+//*     2026/08/08 : STEP020 CONVERTED TO FILE-DRIVEN BATCH (INFILE/
+//*                  OUTFILE) TO MATCH CBV0001V02'S BATCH CONVERSION;
+//*                  AUDITLOG LRECL AND COND= GATE CORRECTED
+//*     2026/08/08 : COND= GATE FIXED AGAIN - LT TEST AGAINST AN
+//*                  UNSIGNED RETURN-CODE CAN NEVER BE TRUE; NOW
+//*                  SKIPS STEP020 WHENEVER STEP010'S RC IS NOT 0
+//*     2026/08/08 : STEP010'S OUTFILE/REJFILE CHANGED FROM
+//*                  DISP=(NEW,CATLG,DELETE) TO DISP=MOD SO AN ABEND
+//*                  NO LONGER DELETES RESULTS ALREADY WRITTEN BEFORE
+//*                  A CHECKPOINT/RESTART
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBV0001V01
+//STEPLIB  DD   DSN=CBV0001.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=CBV0001.DAILY.INFILE,DISP=SHR
+//OUTFILE  DD   DSN=CBV0001.DAILY.OUTFILE,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=201)
+//AUDITLOG DD   DSN=CBV0001.DAILY.AUDITLOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=252)
+//PARMFILE DD   DSN=CBV0001.V01.PARMFILE,DISP=SHR
+//MSTFILE  DD   DSN=CBV0001.MASTER.CODES,DISP=SHR
+//CKPTFILE DD   DSN=CBV0001.V01.CKPTFILE,DISP=SHR
+//REJFILE  DD   DSN=CBV0001.DAILY.REJFILE,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=231)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 RUNS ONLY IF STEP010 COMPLETED WITH RC = 0
+//* (NO VALIDATION FAILURES)
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=CBV0001V02,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=CBV0001.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=CBV0001.DAILY.ALPHAIN,DISP=SHR
+//OUTFILE  DD   DSN=CBV0001.DAILY.ALPHAOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=201)
+//AUDITLOG DD   DSN=CBV0001.DAILY.AUDITLOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=252)
+//PARMFILE DD   DSN=CBV0001.V02.PARMFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
